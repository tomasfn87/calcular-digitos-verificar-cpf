@@ -1,200 +1,183 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VerificarCPF.
+      *
+      *      Executável de linha de comando para verificação de um CPF
+      *    ou CNPJ. Todo o cálculo de dígitos verificadores mora na
+      *    sub-rotina CPFCHECK (CALL/LINKAGE), para que este programa e
+      *    quaisquer outros da casa que precisem validar um documento
+      *    usem sempre a mesma lógica.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *      Arquivo de auditoria: cada execução acrescenta uma linha
+      *    com o documento verificado, o resultado e a data/hora, para
+      *    que a área de compliance tenha um registro de toda
+      *    verificação feita, sem depender de logs de job.
+           SELECT ARQ-AUDITORIA ASSIGN TO "CPFAUD"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-AUDITORIA.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-AUDITORIA.
+           01 REG-AUDITORIA.
+             05 AUD-DOCUMENTO  PIC X(18).
+             05 FILLER         PIC X.
+             05 AUD-TIPO       PIC X(4).
+             05 FILLER         PIC X.
+             05 AUD-RESULTADO  PIC X(10).
+             05 FILLER         PIC X.
+             05 AUD-DATA-HORA  PIC X(21).
+      *
        WORKING-STORAGE SECTION.
       *
       *      Variável que armazena o primeiro argumento recebido por
-      *    linha de comando: um número de CPF.
-      *      O número de CPF pode conter de 1 a 14 caracteres numéricos,
-      *    porém somente os 11 primeiros números serão utilizados no
-      *    processo de verificação.
-           01 CPF            PIC X(14).
-      *
-      *      Variável manipulada para iterar sobre o número de CPF.
-           01 I              PIC 9(2).
-      *
-      *      Variável usada para registrar a quantia de caracteres
-      *    numéricos presentes na variável CPF.
-           01 NUM-COUNT      PIC 9(2) VALUE ZERO.
-      *
-      *      Variável usada para acompanhar o progresso do cálculo dos
-      *    dígitos verificadores a partir do primeiros números do CPF
-      *    (excluindo os dois últimos), para que sejam comparados com
-      *    os dígitos verificadores recebidos na varíavel CPF.
-      *      Obs.: mesmo números de CPF com apenas 1 dígito podem ser
-      *    validados, pois, por exemplo, qualquer CPF equivalente a
-      *    000.000.000-00 (i.e. apenas 0) é válido de acordo com o 
-      *    algoritmo.
-           01 COUNTER        PIC 9(2) VALUE ZERO.
-      *
-      *      Variável usada para receber cada número do CPF multiplicado
-      *    por um fator descrescente, usada posteriormente para gerar o 
-      *    resto de uma divisão por 11, que é então usada para definir 
-      *    se o dígito verificador será diferente de zero.
-           01 TEMP           PIC 9(3) VALUE ZERO.
-      *
-      *      Variável que corresponde à quantia de números mais um,
-      *    excluindo os dois últimos números, que são os dígitos
-      *    verificadores.
-           01 FACTOR         PIC 9(2) VALUE 10.
-      *
-      *      Variável que armazena o resultado de divisão por 11 do
-      *    valor acumulado das multiplicações por um fator decrescente
-      *    na variável TEMP - esse valor não é usado, mas é necessário
-      *    apontar uma variável para obter o resto.
-           01 DIV-RESULT     PIC 9.
-      *
-      *      Variável que recebe o resto da divisão, e que é de fato
-      *    usado para o cálculo de dígito verificador: caso seja maior 
-      *    que 1, o digito verificador será diferente de zero.
-           01 REMAIN         PIC 9(2).
-      *
-      *      Variável que armazena a posição do primeiro dígito
-      *    verificador recebido - quando apenas um número for recebido,
-      *    esse valor será zero.
-           01 DV-REC-1-POS   PIC 9(2) VALUE 10.
-      *
-      *      Variável que armazena a posição do segundo dígito
-      *    verificador recebido.
-           01 DV-REC-2-POS   PIC 9(2) VALUE 11.
-      *
-      *      Variável que armazena o valor do primeiro dígito
-      *    verificador recebido.
-           01 DV-RECEBIDO-1  PIC 9    VALUE ZERO.
-      *
-      *      Variável que armazena o valor do segundo dígito
-      *    verificador recebido - quando apenas um número for recebido,
-      *    esse valor será zero.
-           01 DV-RECEBIDO-2  PIC 9    VALUE ZERO.
-      *
-      *      Variável que armazena o valor do primeiro dígito
-      *    verificador calculado.
-           01 DV-CALCULADO-1 PIC 9    VALUE ZERO.
-      *
-      *      Variável que armazena o valor do segundo dígito
-      *    verificador calculado.
-           01 DV-CALCULADO-2 PIC 9    VALUE ZERO.
+      *    linha de comando: um número de CPF ou de CNPJ, sem pontuação
+      *    ou com a máscara padrão de CPF (000.000.000-00) ou de CNPJ
+      *    (00.000.000/0001-00).
+      *      O número pode conter de 1 a 14 dígitos. Se contiver
+      *    exatamente 14 números, é tratado como CNPJ; caso contrário,
+      *    somente os 11 primeiros números serão utilizados no processo
+      *    de verificação de CPF.
+           01 CPF            PIC X(18).
+      *
+      *      Código de retorno da validação, preenchido por CPFCHECK:
+      *        0 = válido, 1/2/3 = dígito(s) verificador(es) não
+      *    conferem, 4 = número com todos os dígitos repetidos,
+      *    8 = malformado (não contém números).
+           01 WS-STATUS-CODE PIC 9 VALUE ZERO.
+      *
+      *      Tipo de documento identificado por CPFCHECK: "CPF " ou
+      *    "CNPJ".
+           01 WS-TIPO-DOC    PIC X(4) VALUE SPACES.
+      *
+      *      Status do arquivo de auditoria ("00" = OK, "35" = arquivo
+      *    ainda não existe, i.e. esta é a primeira execução).
+           01 WS-STATUS-AUDITORIA PIC X(2) VALUE SPACES.
       *
        PROCEDURE DIVISION CHAINING CPF.
-      *      Soma para verificação do número de caracteres numéricos
-      *    presentes no CPF recebido:
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I GREATER THAN 14
-             IF CPF(I:1) IS NUMERIC
-               ADD 1 TO NUM-COUNT
-             END-IF
-           END-PERFORM.
-      *      Caso o CPF recebido não possua nenhum número, o programa
-      *    será encerrado:
-           IF NUM-COUNT LESS THAN 1
-             DISPLAY "ERRO: o CPF informado não contém números."
-             STOP RUN
-           END-IF.
-      *      Determinar a posição dos dígitos verificadores recebidos:
-           IF NUM-COUNT LESS THAN 11
-             COMPUTE DV-REC-1-POS = NUM-COUNT - 1
-             COMPUTE DV-REC-2-POS = NUM-COUNT
-           END-IF.
-      *      Determinar o valor do primeiro dígito verificador recebido:
-           IF DV-REC-1-POS GREATER THAN ZERO
-             PERFORM VARYING I FROM 1 BY 1 UNTIL I GREATER THAN 14
-               IF CPF(I:1) IS NUMERIC
-                 ADD 1 TO TEMP
-                 IF TEMP EQUALS DV-REC-1-POS
-                   COMPUTE DV-RECEBIDO-1 =
-                     FUNCTION NUMVAL(CPF(I:1))
-                 END-IF
-               END-IF
-             END-PERFORM
+       0000-INICIO.
+           CALL "CPFCHECK" USING CPF WS-STATUS-CODE WS-TIPO-DOC.
+           PERFORM 1000-EXIBIR-RESULTADO.
+           PERFORM 1500-DEFINIR-RETURN-CODE.
+           PERFORM 1600-GRAVAR-AUDITORIA.
+           STOP RUN.
+      *
+      *      Acrescenta uma linha ao arquivo de auditoria com o
+      *    documento verificado, o tipo, o resultado e a data/hora da
+      *    verificação:
+       1600-GRAVAR-AUDITORIA.
+      *      O argumento recebido via CHAINING pode vir preenchido com
+      *    LOW-VALUES além do texto informado; troca por espaços antes
+      *    de gravar, pois LINE SEQUENTIAL não aceita caracteres de
+      *    controle no registro.
+           INSPECT CPF REPLACING ALL LOW-VALUE BY SPACE.
+           MOVE SPACES TO REG-AUDITORIA.
+           MOVE CPF TO AUD-DOCUMENTO.
+      *      Documento malformado (status 8): CPFCHECK nunca chega a
+      *    identificar o tipo, então não há como saber se seria CPF ou
+      *    CNPJ - gravar "N/A " em vez de assumir CPF por omissão.
+           IF WS-TIPO-DOC EQUALS SPACES
+             MOVE "N/A " TO AUD-TIPO
+           ELSE
+             MOVE WS-TIPO-DOC TO AUD-TIPO
            END-IF.
-      *      Zerar a variável temporária:
-           COMPUTE TEMP = ZERO.
-      *      Determinar o valor do segundo dígito verificador recebido:
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I GREATER THAN 14
-             IF CPF(I:1) IS NUMERIC
-               ADD 1 TO TEMP
-               IF TEMP EQUALS DV-REC-2-POS
-                 COMPUTE DV-RECEBIDO-2 =
-                   FUNCTION NUMVAL(CPF(I:1))
-               END-IF
-             END-IF
-           END-PERFORM.
-      *      Zerar a variável temporária (1):
-           COMPUTE TEMP = ZERO.
-      *      Verificar se é necessário ajuste do fator de multiplicação:
-           IF NUM-COUNT LESS THAN 11
-             COMPUTE FACTOR = FACTOR - (11 - NUM-COUNT)
+           EVALUATE WS-STATUS-CODE
+             WHEN 8
+               MOVE "MALFORMADO" TO AUD-RESULTADO
+             WHEN 0
+               MOVE "VALIDO" TO AUD-RESULTADO
+             WHEN OTHER
+               MOVE "INVALIDO" TO AUD-RESULTADO
+           END-EVALUATE.
+           MOVE FUNCTION CURRENT-DATE TO AUD-DATA-HORA.
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF WS-STATUS-AUDITORIA NOT EQUAL TO "00"
+      *      Primeira execução: o arquivo de auditoria ainda não
+      *    existe, então é criado para receber a primeira linha.
+             OPEN OUTPUT ARQ-AUDITORIA
            END-IF.
-      *      Multiplicar os números do CPF a partir do valor inicial do
-      *    fator, decrescendo 1 do fator a cada iteração:
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I GREATER THAN 14
-             IF CPF(I:1) IS NUMERIC
-               COMPUTE TEMP =
-                 TEMP + (FUNCTION NUMVAL(CPF(I:1)) * FACTOR)
-               ADD -1 TO FACTOR
-               ADD 1 TO COUNTER
-               IF COUNTER EQUALS DV-REC-1-POS - 1
-                 EXIT PERFORM
-               END-IF
-             END-IF
-           END-PERFORM.
-      *      Zerar o contador:
-           COMPUTE COUNTER = ZERO.
-      *      Obter o resto da soma das multiplicações dividida por 11:
-           DIVIDE TEMP BY 11 GIVING DIV-RESULT REMAINDER REMAIN.
-      *      Zerar a variável temporária (2):
-           COMPUTE TEMP = ZERO.
-      *      Caso o resto da divisão seja maior que 1, o valor do
-      *    primeiro dígito verificador será alterado, permanecendo zero
-      *    caso contrário:
-           IF REMAIN GREATER THAN 1
-             COMPUTE DV-CALCULADO-1 = 11 - REMAIN
+           WRITE REG-AUDITORIA.
+           CLOSE ARQ-AUDITORIA.
+      *
+      *      Define o RETURN-CODE devolvido ao sistema operacional, para
+      *    que um passo de JCL possa decidir por COND= se o arquivo
+      *    segue para a carga ou para a fila de exceções, sem precisar
+      *    reprocessar a saída deste programa:
+      *        0 = válido, 4 = inválido, 8 = malformado/não numérico.
+       1500-DEFINIR-RETURN-CODE.
+           EVALUATE WS-STATUS-CODE
+             WHEN 8
+               MOVE 8 TO RETURN-CODE
+             WHEN 0
+               MOVE 0 TO RETURN-CODE
+             WHEN OTHER
+               MOVE 4 TO RETURN-CODE
+           END-EVALUATE.
+      *
+      *      Traduz o código de retorno da sub-rotina de verificação em
+      *    uma mensagem legível, preservando o detalhamento por dígito
+      *    verificador já existente neste programa.
+       1000-EXIBIR-RESULTADO.
+           EVALUATE WS-STATUS-CODE
+             WHEN 8
+               DISPLAY "ERRO: o CPF informado não contém números."
+             WHEN 4
+               PERFORM 1450-EXIBIR-INVALIDO-REPETIDO
+             WHEN 3
+               PERFORM 1100-EXIBIR-INVALIDO-AMBOS
+             WHEN 1
+               PERFORM 1200-EXIBIR-INVALIDO-DV1
+             WHEN 2
+               PERFORM 1300-EXIBIR-INVALIDO-DV2
+             WHEN OTHER
+               PERFORM 1400-EXIBIR-VALIDO
+           END-EVALUATE.
+      *
+       1450-EXIBIR-INVALIDO-REPETIDO.
+           IF WS-TIPO-DOC EQUALS "CNPJ"
+             DISPLAY "O CNPJ é inválido: número com todos os "
+               "dígitos repetidos (ex.: 00.000.000/0001-00) "
+               "não é aceito."
+           ELSE
+             DISPLAY "O CPF é inválido: número com todos os "
+               "dígitos repetidos (ex.: 000.000.000-00) "
+               "não é aceito."
            END-IF.
-      *      Redefinir o valor base do fator para 11, pois agora já
-      *    estamos em posse do primeiro dígitos verificador:
-           COMPUTE FACTOR = 11.
-      *      Caso o CPF informado tenha menos de 11 números, será feito
-      *    um reajuste do fator para que se adeque à situação, pois os
-      *    números de CPF podem ser iniciados por zeros, o que também
-      *    significa que os zeros podem ser omitidos (tanto do ponto de
-      *    vista computacional quanto semântico):
-           IF NUM-COUNT LESS THAN 11
-             COMPUTE FACTOR = FACTOR - (11 - NUM-COUNT)
+      *
+       1100-EXIBIR-INVALIDO-AMBOS.
+           IF WS-TIPO-DOC EQUALS "CNPJ"
+             DISPLAY "O CNPJ é inválido: "
+               "o primeiro e o segundo dígitos verificadores "
+               "não conferem."
+           ELSE
+             DISPLAY "O CPF é inválido: "
+               "o primeiro e o segundo dígitos verificadores "
+               "não conferem."
            END-IF.
-      *      Multiplicar os números do CPF a partir do novo valor do
-      *    fator, descrescendo 1 do fator a cada iteração:
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I GREATER THAN 14
-             IF CPF(I:1) IS NUMERIC
-               COMPUTE TEMP =
-                 TEMP + (FUNCTION NUMVAL(CPF(I:1)) * FACTOR)
-               ADD -1 TO FACTOR
-               ADD 1 TO COUNTER
-               IF COUNTER EQUALS DV-REC-1-POS - 1
-                 EXIT PERFORM
-               END-IF
-             END-IF
-           END-PERFORM.
-      *      Acrescentar o valor do primeiro dígito verificador (essa é
-      *    a explicação para a existência de dois dígitos verificadores:
-      *    o prímeiro dígito calculado entra no cálculo do segundo, o
-      *    que torna o algoritmo mais confiável):
-           COMPUTE TEMP = TEMP + DV-CALCULADO-1 * FACTOR.
-      *      Obter o resto da soma das multiplicações dividida por 11:
-           DIVIDE TEMP BY 11 GIVING DIV-RESULT REMAINDER REMAIN.
-      *      Caso o resto da divisão seja maior que 1, o valor do
-      *    segundo dígito verificador será alterado, permanecendo zero
-      *    caso contrário:
-           IF REMAIN GREATER THAN 1
-             COMPUTE DV-CALCULADO-2 = 11 - REMAIN
+      *
+       1200-EXIBIR-INVALIDO-DV1.
+           IF WS-TIPO-DOC EQUALS "CNPJ"
+             DISPLAY "O CNPJ é inválido: "
+               "o primeiro dígito verificador não confere."
+           ELSE
+             DISPLAY "O CPF é inválido: "
+               "o primeiro dígito verificador não confere."
            END-IF.
-      *      A verificação do CPF é a comparação dos dígitos
-      *    verificadores recebidos com os dígitos verificadores
-      *    calculados:
-           IF DV-RECEBIDO-1 EQUALS DV-CALCULADO-1
-             AND DV-RECEBIDO-2 EQUALS DV-CALCULADO-2
-             DISPLAY "O CPF é válido."
+      *
+       1300-EXIBIR-INVALIDO-DV2.
+           IF WS-TIPO-DOC EQUALS "CNPJ"
+             DISPLAY "O CNPJ é inválido: "
+               "o segundo dígito verificador não confere."
            ELSE
-             DISPLAY "O CPF é inválido."
+             DISPLAY "O CPF é inválido: "
+               "o segundo dígito verificador não confere."
            END-IF.
       *
-       STOP RUN.
+       1400-EXIBIR-VALIDO.
+           IF WS-TIPO-DOC EQUALS "CNPJ"
+             DISPLAY "O CNPJ é válido."
+           ELSE
+             DISPLAY "O CPF é válido."
+           END-IF.
