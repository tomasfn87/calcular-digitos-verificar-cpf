@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VerificarCPFLote.
+      *
+      *      Variante em lote de VerificarCPF: lê um arquivo sequencial
+      *    contendo um CPF ou CNPJ por registro, valida cada um através
+      *    da mesma sub-rotina CPFCHECK usada por VerificarCPF e
+      *    VerificarCPFTela (para que o lote não carregue uma cópia
+      *    própria e desatualizada do cálculo), e grava, ao final, um
+      *    relatório-resumo com o total de registros lidos e as
+      *    quantidades de documentos válidos, inválidos e malformados.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CPF-ENTRADA ASSIGN TO "CPFENT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-ENTRADA.
+      *
+           SELECT ARQ-RELATORIO ASSIGN TO "CPFREL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-RELATORIO.
+      *
+      *      Arquivo de checkpoint: guarda periodicamente a quantidade
+      *    de registros já processados e os totais parciais, para que
+      *    o lote possa ser reiniciado sem reprocessar tudo desde o
+      *    primeiro registro em caso de abend.
+           SELECT ARQ-CHECKPOINT ASSIGN TO "CPFCKP"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-CHECKPOINT.
+      *
+      *      Arquivo de auditoria: o mesmo CPFAUD usado por VerificarCPF
+      *    e VerificarCPFTela, para que o volume processado em lote
+      *    também fique registrado para compliance, e não só as
+      *    verificações avulsas por linha de comando ou balcão.
+           SELECT ARQ-AUDITORIA ASSIGN TO "CPFAUD"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-AUDITORIA.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CPF-ENTRADA.
+           01 REG-CPF-ENTRADA   PIC X(18).
+      *
+       FD  ARQ-RELATORIO.
+           01 REG-RELATORIO     PIC X(80).
+      *
+       FD  ARQ-CHECKPOINT.
+           01 REG-CHECKPOINT.
+             05 CKP-LIDOS        PIC 9(9).
+             05 CKP-VALIDOS      PIC 9(9).
+             05 CKP-INVALIDOS    PIC 9(9).
+             05 CKP-MALFORMADOS  PIC 9(9).
+      *
+       FD  ARQ-AUDITORIA.
+           01 REG-AUDITORIA.
+             05 AUD-DOCUMENTO    PIC X(18).
+             05 FILLER           PIC X.
+             05 AUD-TIPO         PIC X(4).
+             05 FILLER           PIC X.
+             05 AUD-RESULTADO    PIC X(10).
+             05 FILLER           PIC X.
+             05 AUD-DATA-HORA    PIC X(21).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *      Variável que armazena o CPF do registro corrente, no mesmo
+      *    formato usado por VerificarCPF.
+           01 CPF               PIC X(18).
+      *
+      *      Código de retorno da validação, preenchido por CPFCHECK:
+      *        0 = válido, 1/2/3 = dígito(s) verificador(es) não
+      *    conferem, 4 = número com todos os dígitos repetidos,
+      *    8 = malformado (não contém números).
+           01 WS-STATUS-CODE    PIC 9    VALUE ZERO.
+      *
+      *      Tipo de documento identificado por CPFCHECK: "CPF " ou
+      *    "CNPJ".
+           01 WS-TIPO-DOC       PIC X(4) VALUE SPACES.
+      *
+      *      Indicador de fim de arquivo de entrada.
+           01 FIM-ARQUIVO       PIC X    VALUE "N".
+             88 NAO-HA-MAIS-REGISTROS VALUE "S".
+      *
+      *      Contadores do relatório-resumo.
+           01 TOTAL-LIDOS       PIC 9(9) VALUE ZERO.
+      *
+           01 TOTAL-VALIDOS     PIC 9(9) VALUE ZERO.
+      *
+           01 TOTAL-INVALIDOS   PIC 9(9) VALUE ZERO.
+      *
+           01 TOTAL-MALFORMADOS PIC 9(9) VALUE ZERO.
+      *
+      *      Status dos arquivos de entrada e de relatório ("00" = OK).
+      *    Diferente do checkpoint e da auditoria, aqui um status
+      *    diferente de "00" ao abrir é erro fatal - não há como
+      *    reconciliar um lote sem conseguir ler a entrada ou escrever
+      *    o relatório, então o job aborta com RETURN-CODE distinto de
+      *    zero em vez de estourar sem diagnóstico.
+           01 WS-STATUS-ENTRADA    PIC X(2) VALUE SPACES.
+           01 WS-STATUS-RELATORIO  PIC X(2) VALUE SPACES.
+      *
+      *      Status do arquivo de checkpoint ("00" = OK, "35" = não
+      *    encontrado, i.e. não há checkpoint anterior a restaurar).
+           01 WS-STATUS-CHECKPOINT PIC X(2) VALUE SPACES.
+      *
+      *      Status do arquivo de auditoria ("00" = OK, "35" = arquivo
+      *    ainda não existe, i.e. esta é a primeira gravação).
+           01 WS-STATUS-AUDITORIA PIC X(2) VALUE SPACES.
+      *
+      *      A cada quantos registros lidos um novo checkpoint é
+      *    gravado.
+           01 WS-INTERVALO-CHECKPOINT PIC 9(9) VALUE 1000.
+      *
+      *      Variável usada para descartar, na reinicialização, os
+      *    registros já processados antes do abend.
+           01 J                 PIC 9(9).
+      *
+      *      Layout usado para formatar as linhas do relatório-resumo.
+           01 LINHA-RELATORIO.
+             05 ROTULO-RELATORIO PIC X(30).
+             05 VALOR-RELATORIO  PIC ZZZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+       0000-PROCESSAR-LOTE.
+           PERFORM 0100-RESTAURAR-CHECKPOINT
+           OPEN INPUT ARQ-CPF-ENTRADA
+           IF WS-STATUS-ENTRADA NOT EQUAL TO "00"
+             DISPLAY "ERRO: nao foi possivel abrir o arquivo de "
+               "entrada CPFENT (status " WS-STATUS-ENTRADA ")."
+             MOVE 8 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           OPEN OUTPUT ARQ-RELATORIO
+           IF WS-STATUS-RELATORIO NOT EQUAL TO "00"
+             DISPLAY "ERRO: nao foi possivel abrir o arquivo de "
+               "relatorio CPFREL (status " WS-STATUS-RELATORIO ")."
+             MOVE 8 TO RETURN-CODE
+             CLOSE ARQ-CPF-ENTRADA
+             STOP RUN
+           END-IF
+           OPEN EXTEND ARQ-AUDITORIA
+           IF WS-STATUS-AUDITORIA NOT EQUAL TO "00"
+             OPEN OUTPUT ARQ-AUDITORIA
+           END-IF
+           IF TOTAL-LIDOS GREATER THAN ZERO
+             PERFORM 0200-REPOSICIONAR-ENTRADA
+           END-IF
+           PERFORM UNTIL NAO-HA-MAIS-REGISTROS
+             READ ARQ-CPF-ENTRADA INTO CPF
+               AT END
+                 SET NAO-HA-MAIS-REGISTROS TO TRUE
+               NOT AT END
+                 ADD 1 TO TOTAL-LIDOS
+                 PERFORM 1000-VERIFICAR-REGISTRO
+                 IF FUNCTION MOD(TOTAL-LIDOS, WS-INTERVALO-CHECKPOINT)
+                   EQUALS ZERO
+                   PERFORM 0300-GRAVAR-CHECKPOINT
+                 END-IF
+             END-READ
+           END-PERFORM
+           PERFORM 9000-GRAVAR-RELATORIO
+           PERFORM 0400-LIMPAR-CHECKPOINT
+           CLOSE ARQ-CPF-ENTRADA
+           CLOSE ARQ-RELATORIO
+           CLOSE ARQ-AUDITORIA
+           STOP RUN.
+      *
+      *      Restaura, se houver, o checkpoint de uma execução anterior
+      *    interrompida antes do fim, repondo os totais parciais.
+       0100-RESTAURAR-CHECKPOINT.
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WS-STATUS-CHECKPOINT EQUALS "00"
+             READ ARQ-CHECKPOINT INTO REG-CHECKPOINT
+             IF WS-STATUS-CHECKPOINT EQUALS "00"
+               MOVE CKP-LIDOS TO TOTAL-LIDOS
+               MOVE CKP-VALIDOS TO TOTAL-VALIDOS
+               MOVE CKP-INVALIDOS TO TOTAL-INVALIDOS
+               MOVE CKP-MALFORMADOS TO TOTAL-MALFORMADOS
+             END-IF
+             CLOSE ARQ-CHECKPOINT
+           END-IF.
+      *
+      *      Descarta, sem reprocessar, os registros de entrada já
+      *    contabilizados no checkpoint restaurado, reposicionando a
+      *    leitura no ponto em que a execução anterior parou.
+       0200-REPOSICIONAR-ENTRADA.
+           PERFORM VARYING J FROM 1 BY 1
+             UNTIL J GREATER THAN TOTAL-LIDOS
+             OR NAO-HA-MAIS-REGISTROS
+             READ ARQ-CPF-ENTRADA INTO CPF
+               AT END
+                 SET NAO-HA-MAIS-REGISTROS TO TRUE
+             END-READ
+           END-PERFORM.
+      *
+      *      Grava o checkpoint corrente, com a quantidade de registros
+      *    lidos e os totais parciais até este ponto.
+       0300-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE TOTAL-LIDOS TO CKP-LIDOS
+           MOVE TOTAL-VALIDOS TO CKP-VALIDOS
+           MOVE TOTAL-INVALIDOS TO CKP-INVALIDOS
+           MOVE TOTAL-MALFORMADOS TO CKP-MALFORMADOS
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+      *
+      *      Zera o checkpoint ao final de um lote concluído com
+      *    sucesso, para que a próxima execução comece do início.
+       0400-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE ZERO TO CKP-LIDOS CKP-VALIDOS CKP-INVALIDOS
+             CKP-MALFORMADOS
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+      *
+      *      Valida o registro corrente chamando a mesma sub-rotina
+      *    CPFCHECK usada por VerificarCPF e VerificarCPFTela, para que
+      *    o lote reconheça CPF e CNPJ, os motivos detalhados de
+      *    invalidez, os números com dígitos repetidos e a máscara
+      *    padrão de pontuação exatamente como os demais programas.
+       1000-VERIFICAR-REGISTRO.
+           CALL "CPFCHECK" USING CPF WS-STATUS-CODE WS-TIPO-DOC.
+           EVALUATE WS-STATUS-CODE
+             WHEN 8
+               ADD 1 TO TOTAL-MALFORMADOS
+             WHEN 0
+               ADD 1 TO TOTAL-VALIDOS
+             WHEN OTHER
+               ADD 1 TO TOTAL-INVALIDOS
+           END-EVALUATE.
+           PERFORM 1100-GRAVAR-AUDITORIA-LOTE.
+      *
+      *      Acrescenta ao mesmo CPFAUD usado por VerificarCPF e
+      *    VerificarCPFTela uma linha para o documento do registro
+      *    corrente, para que o volume conferido em lote também fique
+      *    disponível para compliance.
+       1100-GRAVAR-AUDITORIA-LOTE.
+           MOVE SPACES TO REG-AUDITORIA.
+           MOVE CPF TO AUD-DOCUMENTO.
+      *      Documento malformado (status 8): CPFCHECK nunca chega a
+      *    identificar o tipo, então não há como saber se seria CPF ou
+      *    CNPJ - gravar "N/A " em vez de assumir CPF por omissão.
+           IF WS-TIPO-DOC EQUALS SPACES
+             MOVE "N/A " TO AUD-TIPO
+           ELSE
+             MOVE WS-TIPO-DOC TO AUD-TIPO
+           END-IF.
+           EVALUATE WS-STATUS-CODE
+             WHEN 8
+               MOVE "MALFORMADO" TO AUD-RESULTADO
+             WHEN 0
+               MOVE "VALIDO" TO AUD-RESULTADO
+             WHEN OTHER
+               MOVE "INVALIDO" TO AUD-RESULTADO
+           END-EVALUATE.
+           MOVE FUNCTION CURRENT-DATE TO AUD-DATA-HORA.
+           WRITE REG-AUDITORIA.
+      *
+      *      Grava o relatório-resumo do lote processado.
+       9000-GRAVAR-RELATORIO.
+           MOVE "RELATORIO DE VERIFICACAO DE CPF EM LOTE" TO
+             REG-RELATORIO
+           WRITE REG-RELATORIO
+           MOVE SPACES TO REG-RELATORIO
+           WRITE REG-RELATORIO.
+      *
+           MOVE "TOTAL DE REGISTROS LIDOS:" TO ROTULO-RELATORIO
+           MOVE TOTAL-LIDOS TO VALOR-RELATORIO
+           MOVE LINHA-RELATORIO TO REG-RELATORIO
+           WRITE REG-RELATORIO.
+      *
+           MOVE "TOTAL DE DOCS VALIDOS:" TO ROTULO-RELATORIO
+           MOVE TOTAL-VALIDOS TO VALOR-RELATORIO
+           MOVE LINHA-RELATORIO TO REG-RELATORIO
+           WRITE REG-RELATORIO.
+      *
+           MOVE "TOTAL DE DOCS INVALIDOS:" TO ROTULO-RELATORIO
+           MOVE TOTAL-INVALIDOS TO VALOR-RELATORIO
+           MOVE LINHA-RELATORIO TO REG-RELATORIO
+           WRITE REG-RELATORIO.
+      *
+           MOVE "TOTAL DE DOCS MALFORMADOS:" TO ROTULO-RELATORIO
+           MOVE TOTAL-MALFORMADOS TO VALOR-RELATORIO
+           MOVE LINHA-RELATORIO TO REG-RELATORIO
+           WRITE REG-RELATORIO.
