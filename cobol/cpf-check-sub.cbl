@@ -0,0 +1,389 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPFCHECK.
+      *
+      *      Sub-rotina que expõe o mesmo cálculo de dígitos
+      *    verificadores usado por VerificarCPF/VerificarCPFLote através
+      *    de CALL/LINKAGE, para que outros programas da casa (abertura
+      *    de conta, admissão de folha, manutenção de cadastro de
+      *    fornecedores etc.) possam validar um CPF ou CNPJ sem duplicar
+      *    esta lógica.
+      *      Não é possível reaproveitar o nome de programa
+      *    'VERIFICARCPF' para esta sub-rotina, pois esse identificador
+      *    já pertence ao executável autônomo original (PROCEDURE
+      *    DIVISION CHAINING CPF); por isso a sub-rotina foi publicada
+      *    como 'CPFCHECK'.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+           01 I              PIC 9(2).
+      *
+           01 NUM-COUNT      PIC 9(2) VALUE ZERO.
+      *
+           01 COUNTER        PIC 9(2) VALUE ZERO.
+      *
+           01 TEMP           PIC 9(3) VALUE ZERO.
+      *
+           01 FACTOR         PIC 9(2) VALUE 10.
+      *
+           01 DIV-RESULT     PIC 9.
+      *
+           01 REMAIN         PIC 9(2).
+      *
+           01 DV-REC-1-POS   PIC 9(2) VALUE 10.
+      *
+           01 DV-REC-2-POS   PIC 9(2) VALUE 11.
+      *
+           01 DV-RECEBIDO-1  PIC 9    VALUE ZERO.
+      *
+           01 DV-RECEBIDO-2  PIC 9    VALUE ZERO.
+      *
+           01 DV-CALCULADO-1 PIC 9    VALUE ZERO.
+      *
+           01 DV-CALCULADO-2 PIC 9    VALUE ZERO.
+      *
+           01 CNPJ-PESOS-1-VALORES.
+             05 FILLER       PIC 9 VALUE 5.
+             05 FILLER       PIC 9 VALUE 4.
+             05 FILLER       PIC 9 VALUE 3.
+             05 FILLER       PIC 9 VALUE 2.
+             05 FILLER       PIC 9 VALUE 9.
+             05 FILLER       PIC 9 VALUE 8.
+             05 FILLER       PIC 9 VALUE 7.
+             05 FILLER       PIC 9 VALUE 6.
+             05 FILLER       PIC 9 VALUE 5.
+             05 FILLER       PIC 9 VALUE 4.
+             05 FILLER       PIC 9 VALUE 3.
+             05 FILLER       PIC 9 VALUE 2.
+           01 CNPJ-PESOS-1 REDEFINES CNPJ-PESOS-1-VALORES
+             PIC 9 OCCURS 12 TIMES.
+      *
+           01 CNPJ-PESOS-2-VALORES.
+             05 FILLER       PIC 9 VALUE 6.
+             05 FILLER       PIC 9 VALUE 5.
+             05 FILLER       PIC 9 VALUE 4.
+             05 FILLER       PIC 9 VALUE 3.
+             05 FILLER       PIC 9 VALUE 2.
+             05 FILLER       PIC 9 VALUE 9.
+             05 FILLER       PIC 9 VALUE 8.
+             05 FILLER       PIC 9 VALUE 7.
+             05 FILLER       PIC 9 VALUE 6.
+             05 FILLER       PIC 9 VALUE 5.
+             05 FILLER       PIC 9 VALUE 4.
+             05 FILLER       PIC 9 VALUE 3.
+             05 FILLER       PIC 9 VALUE 2.
+           01 CNPJ-PESOS-2 REDEFINES CNPJ-PESOS-2-VALORES
+             PIC 9 OCCURS 13 TIMES.
+      *
+           01 CNPJ-TEMP      PIC 9(4) VALUE ZERO.
+      *
+      *      Usado tanto para CPF (11 dígitos) quanto para CNPJ (14
+      *    dígitos) - qual dos dois está em jogo depende de qual
+      *    parágrafo (2000/3000) chamou 1900-VERIFICAR-DIGITO-REPETIDO.
+           01 DOC-DIGITO-REPETIDO PIC X VALUE "N".
+             88 DOC-E-DIGITO-REPETIDO VALUE "S".
+      *
+           01 PRIMEIRO-DIGITO PIC 9.
+      *
+      *      Cópia de trabalho do documento recebido, usada em todo o
+      *    cálculo: recebe o valor original ou, quando o documento vier
+      *    formatado com a máscara padrão de CPF ou de CNPJ, os dígitos
+      *    já sem pontuação.
+           01 WS-DOC-ATIVO   PIC X(18) VALUE SPACES.
+      *
+      *      Documento sem pontuação, montado a partir da máscara
+      *    000.000.000-00 (CPF) ou 00.000.000/0001-00 (CNPJ).
+           01 WS-DOC-LIMPO   PIC X(18) VALUE SPACES.
+      *
+      *      Indica que o documento recebido contém algum caractere que
+      *    não é dígito, espaço, ou parte da máscara padrão de CPF - tal
+      *    documento é rejeitado como malformado.
+           01 WS-CARACTERE-INVALIDO PIC X VALUE "N".
+             88 HA-CARACTERE-INVALIDO VALUE "S".
+      *
+       LINKAGE SECTION.
+      *
+      *      Documento a validar: 1 a 11 dígitos numéricos para CPF ou
+      *    14 dígitos numéricos para CNPJ, sem pontuação ou com a
+      *    máscara padrão de CPF (000.000.000-00) ou de CNPJ
+      *    (00.000.000/0001-00).
+           01 LK-DOCUMENTO   PIC X(18).
+      *
+      *      Código de retorno da validação:
+      *        0 = documento válido
+      *        1 = inválido - primeiro dígito verificador não confere
+      *        2 = inválido - segundo dígito verificador não confere
+      *        3 = inválido - os dois dígitos verificadores não conferem
+      *        4 = inválido - número com todos os dígitos repetidos
+      *        8 = malformado - não contém números
+           01 LK-STATUS-CODE PIC 9.
+      *
+      *      Tipo de documento identificado: "CPF " ou "CNPJ".
+           01 LK-TIPO-DOC    PIC X(4).
+      *
+       PROCEDURE DIVISION USING LK-DOCUMENTO LK-STATUS-CODE LK-TIPO-DOC.
+      *      Esta sub-rotina é chamada repetidamente sem CANCEL entre
+      *    chamadas (VerificarCPFLote e VerificarCPFTela processam
+      *    vários documentos por execução), então toda variável usada
+      *    no cálculo de um documento precisa ser reposta ao estado
+      *    inicial aqui - do contrário o resultado de uma chamada
+      *    vazaria para a próxima.
+       0000-INICIO.
+           MOVE ZERO TO NUM-COUNT
+           MOVE ZERO TO LK-STATUS-CODE
+           MOVE SPACES TO LK-TIPO-DOC
+           MOVE "N" TO WS-CARACTERE-INVALIDO
+           MOVE ZERO TO COUNTER
+           MOVE ZERO TO TEMP
+           MOVE 10 TO FACTOR
+           MOVE 10 TO DV-REC-1-POS
+           MOVE 11 TO DV-REC-2-POS
+           MOVE ZERO TO DV-RECEBIDO-1
+           MOVE ZERO TO DV-RECEBIDO-2
+           MOVE ZERO TO DV-CALCULADO-1
+           MOVE ZERO TO DV-CALCULADO-2
+           MOVE "N" TO DOC-DIGITO-REPETIDO
+           MOVE LK-DOCUMENTO TO WS-DOC-ATIVO.
+           PERFORM 0100-NORMALIZAR-FORMATACAO.
+           IF HA-CARACTERE-INVALIDO
+             MOVE 8 TO LK-STATUS-CODE
+           ELSE
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I GREATER THAN 18
+               IF WS-DOC-ATIVO(I:1) IS NUMERIC
+                 ADD 1 TO NUM-COUNT
+               END-IF
+             END-PERFORM
+             IF NUM-COUNT LESS THAN 1 OR NUM-COUNT GREATER THAN 14
+               MOVE 8 TO LK-STATUS-CODE
+             ELSE
+               IF NUM-COUNT EQUALS 14
+                 MOVE "CNPJ" TO LK-TIPO-DOC
+                 PERFORM 3000-VERIFICAR-CNPJ
+               ELSE
+                 MOVE "CPF " TO LK-TIPO-DOC
+                 PERFORM 2000-VERIFICAR-CPF
+               END-IF
+             END-IF
+           END-IF.
+           GOBACK.
+      *
+      *      Reconhece a máscara padrão de CPF (000.000.000-00) ou de
+      *    CNPJ (00.000.000/0001-00): quando o documento recebido
+      *    corresponde a uma delas, a pontuação é removida e os dígitos
+      *    passam a ser tratados como um documento não formatado. Fora
+      *    desses dois casos exatos, qualquer caractere que não seja
+      *    dígito ou espaço é tratado como erro de formatação, e não
+      *    mais silenciosamente ignorado - um documento truncado ou com
+      *    dígitos fora de ordem não deve "passar" só por acaso.
+       0100-NORMALIZAR-FORMATACAO.
+           IF WS-DOC-ATIVO(4:1) EQUALS "."
+             AND WS-DOC-ATIVO(8:1) EQUALS "."
+             AND WS-DOC-ATIVO(12:1) EQUALS "-"
+             AND WS-DOC-ATIVO(1:3) IS NUMERIC
+             AND WS-DOC-ATIVO(5:3) IS NUMERIC
+             AND WS-DOC-ATIVO(9:3) IS NUMERIC
+             AND WS-DOC-ATIVO(13:2) IS NUMERIC
+             AND WS-DOC-ATIVO(15:4) EQUALS SPACES
+             MOVE SPACES TO WS-DOC-LIMPO
+             STRING WS-DOC-ATIVO(1:3) WS-DOC-ATIVO(5:3)
+               WS-DOC-ATIVO(9:3) WS-DOC-ATIVO(13:2)
+               DELIMITED BY SIZE INTO WS-DOC-LIMPO
+             MOVE WS-DOC-LIMPO TO WS-DOC-ATIVO
+           ELSE
+             IF WS-DOC-ATIVO(3:1) EQUALS "."
+               AND WS-DOC-ATIVO(7:1) EQUALS "."
+               AND WS-DOC-ATIVO(11:1) EQUALS "/"
+               AND WS-DOC-ATIVO(16:1) EQUALS "-"
+               AND WS-DOC-ATIVO(1:2) IS NUMERIC
+               AND WS-DOC-ATIVO(4:3) IS NUMERIC
+               AND WS-DOC-ATIVO(8:3) IS NUMERIC
+               AND WS-DOC-ATIVO(12:4) IS NUMERIC
+               AND WS-DOC-ATIVO(17:2) IS NUMERIC
+               MOVE SPACES TO WS-DOC-LIMPO
+               STRING WS-DOC-ATIVO(1:2) WS-DOC-ATIVO(4:3)
+                 WS-DOC-ATIVO(8:3) WS-DOC-ATIVO(12:4)
+                 WS-DOC-ATIVO(17:2)
+                 DELIMITED BY SIZE INTO WS-DOC-LIMPO
+               MOVE WS-DOC-LIMPO TO WS-DOC-ATIVO
+             ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I GREATER THAN 18
+                 IF WS-DOC-ATIVO(I:1) NOT NUMERIC
+                   AND WS-DOC-ATIVO(I:1) NOT EQUAL TO SPACE
+                   SET HA-CARACTERE-INVALIDO TO TRUE
+                   EXIT PERFORM
+                 END-IF
+               END-PERFORM
+             END-IF
+           END-IF.
+      *
+       2000-VERIFICAR-CPF.
+      *      O CPF só admite números com menos de 11 dígitos por conta
+      *    da omissão de zeros à esquerda (recurso pré-existente deste
+      *    programa); nesse caso os poucos dígitos informados podem
+      *    coincidir por acaso, e isso não significa que o número
+      *    completo de 11 dígitos seria repetido. Por isso a checagem de
+      *    dígito repetido só é feita quando o CPF foi digitado por
+      *    inteiro (NUM-COUNT igual a 11) - do contrário o motivo real
+      *    de invalidez (dígito verificador não confere) acabaria
+      *    mascarado por um falso "número repetido".
+           IF NUM-COUNT EQUALS 11
+             PERFORM 1900-VERIFICAR-DIGITO-REPETIDO
+           END-IF.
+           IF NUM-COUNT LESS THAN 11
+             COMPUTE DV-REC-1-POS = NUM-COUNT - 1
+             COMPUTE DV-REC-2-POS = NUM-COUNT
+           END-IF.
+           IF DV-REC-1-POS GREATER THAN ZERO
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I GREATER THAN 14
+               IF WS-DOC-ATIVO(I:1) IS NUMERIC
+                 ADD 1 TO TEMP
+                 IF TEMP EQUALS DV-REC-1-POS
+                   COMPUTE DV-RECEBIDO-1 =
+                     FUNCTION NUMVAL(WS-DOC-ATIVO(I:1))
+                 END-IF
+               END-IF
+             END-PERFORM
+           END-IF.
+           COMPUTE TEMP = ZERO.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I GREATER THAN 14
+             IF WS-DOC-ATIVO(I:1) IS NUMERIC
+               ADD 1 TO TEMP
+               IF TEMP EQUALS DV-REC-2-POS
+                 COMPUTE DV-RECEBIDO-2 =
+                   FUNCTION NUMVAL(WS-DOC-ATIVO(I:1))
+               END-IF
+             END-IF
+           END-PERFORM.
+           COMPUTE TEMP = ZERO.
+           IF NUM-COUNT LESS THAN 11
+             COMPUTE FACTOR = FACTOR - (11 - NUM-COUNT)
+           END-IF.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I GREATER THAN 14
+             IF WS-DOC-ATIVO(I:1) IS NUMERIC
+               COMPUTE TEMP =
+                 TEMP + (FUNCTION NUMVAL(WS-DOC-ATIVO(I:1)) * FACTOR)
+               ADD -1 TO FACTOR
+               ADD 1 TO COUNTER
+               IF COUNTER EQUALS DV-REC-1-POS - 1
+                 EXIT PERFORM
+               END-IF
+             END-IF
+           END-PERFORM.
+           COMPUTE COUNTER = ZERO.
+           DIVIDE TEMP BY 11 GIVING DIV-RESULT REMAINDER REMAIN.
+           COMPUTE TEMP = ZERO.
+           IF REMAIN GREATER THAN 1
+             COMPUTE DV-CALCULADO-1 = 11 - REMAIN
+           END-IF.
+           COMPUTE FACTOR = 11.
+           IF NUM-COUNT LESS THAN 11
+             COMPUTE FACTOR = FACTOR - (11 - NUM-COUNT)
+           END-IF.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I GREATER THAN 14
+             IF WS-DOC-ATIVO(I:1) IS NUMERIC
+               COMPUTE TEMP =
+                 TEMP + (FUNCTION NUMVAL(WS-DOC-ATIVO(I:1)) * FACTOR)
+               ADD -1 TO FACTOR
+               ADD 1 TO COUNTER
+               IF COUNTER EQUALS DV-REC-1-POS - 1
+                 EXIT PERFORM
+               END-IF
+             END-IF
+           END-PERFORM.
+           COMPUTE TEMP = TEMP + DV-CALCULADO-1 * FACTOR.
+           DIVIDE TEMP BY 11 GIVING DIV-RESULT REMAINDER REMAIN.
+           IF REMAIN GREATER THAN 1
+             COMPUTE DV-CALCULADO-2 = 11 - REMAIN
+           END-IF.
+           IF DOC-E-DIGITO-REPETIDO
+             MOVE 4 TO LK-STATUS-CODE
+           ELSE
+             IF DV-RECEBIDO-1 NOT EQUAL TO DV-CALCULADO-1
+               AND DV-RECEBIDO-2 NOT EQUAL TO DV-CALCULADO-2
+               MOVE 3 TO LK-STATUS-CODE
+             ELSE
+               IF DV-RECEBIDO-1 NOT EQUAL TO DV-CALCULADO-1
+                 MOVE 1 TO LK-STATUS-CODE
+               ELSE
+                 IF DV-RECEBIDO-2 NOT EQUAL TO DV-CALCULADO-2
+                   MOVE 2 TO LK-STATUS-CODE
+                 ELSE
+                   MOVE ZERO TO LK-STATUS-CODE
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+      *
+      *      Verifica se todos os dígitos numéricos presentes no
+      *    documento ativo são iguais ao primeiro encontrado (o caso do
+      *    "CPF/CNPJ fake" citado no comentário de COUNTER). Só deve ser
+      *    chamado quando o total de dígitos numéricos corresponde ao
+      *    tamanho completo do documento (11 para CPF, 14 para CNPJ),
+      *    para não confundir um número curto ou incompleto com um
+      *    número repetido de propósito.
+       1900-VERIFICAR-DIGITO-REPETIDO.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I GREATER THAN 18
+             IF WS-DOC-ATIVO(I:1) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-DOC-ATIVO(I:1))
+                 TO PRIMEIRO-DIGITO
+               EXIT PERFORM
+             END-IF
+           END-PERFORM.
+           SET DOC-E-DIGITO-REPETIDO TO TRUE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I GREATER THAN 18
+             IF WS-DOC-ATIVO(I:1) IS NUMERIC
+               AND FUNCTION NUMVAL(WS-DOC-ATIVO(I:1)) NOT EQUAL TO
+                 PRIMEIRO-DIGITO
+               MOVE "N" TO DOC-DIGITO-REPETIDO
+               EXIT PERFORM
+             END-IF
+           END-PERFORM.
+      *
+       3000-VERIFICAR-CNPJ.
+           PERFORM 1900-VERIFICAR-DIGITO-REPETIDO.
+           COMPUTE DV-REC-1-POS = 13.
+           COMPUTE DV-REC-2-POS = 14.
+           COMPUTE DV-RECEBIDO-1 = FUNCTION NUMVAL(WS-DOC-ATIVO(13:1)).
+           COMPUTE DV-RECEBIDO-2 = FUNCTION NUMVAL(WS-DOC-ATIVO(14:1)).
+           COMPUTE CNPJ-TEMP = ZERO.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I GREATER THAN 12
+             COMPUTE CNPJ-TEMP = CNPJ-TEMP +
+               (FUNCTION NUMVAL(WS-DOC-ATIVO(I:1)) * CNPJ-PESOS-1(I))
+           END-PERFORM.
+           DIVIDE CNPJ-TEMP BY 11 GIVING DIV-RESULT REMAINDER REMAIN.
+           IF REMAIN LESS THAN 2
+             COMPUTE DV-CALCULADO-1 = ZERO
+           ELSE
+             COMPUTE DV-CALCULADO-1 = 11 - REMAIN
+           END-IF.
+           COMPUTE CNPJ-TEMP = ZERO.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I GREATER THAN 12
+             COMPUTE CNPJ-TEMP = CNPJ-TEMP +
+               (FUNCTION NUMVAL(WS-DOC-ATIVO(I:1)) * CNPJ-PESOS-2(I))
+           END-PERFORM.
+           COMPUTE CNPJ-TEMP =
+             CNPJ-TEMP + (DV-CALCULADO-1 * CNPJ-PESOS-2(13)).
+           DIVIDE CNPJ-TEMP BY 11 GIVING DIV-RESULT REMAINDER REMAIN.
+           IF REMAIN LESS THAN 2
+             COMPUTE DV-CALCULADO-2 = ZERO
+           ELSE
+             COMPUTE DV-CALCULADO-2 = 11 - REMAIN
+           END-IF.
+           IF DOC-E-DIGITO-REPETIDO
+             MOVE 4 TO LK-STATUS-CODE
+           ELSE
+             IF DV-RECEBIDO-1 NOT EQUAL TO DV-CALCULADO-1
+               AND DV-RECEBIDO-2 NOT EQUAL TO DV-CALCULADO-2
+               MOVE 3 TO LK-STATUS-CODE
+             ELSE
+               IF DV-RECEBIDO-1 NOT EQUAL TO DV-CALCULADO-1
+                 MOVE 1 TO LK-STATUS-CODE
+               ELSE
+                 IF DV-RECEBIDO-2 NOT EQUAL TO DV-CALCULADO-2
+                   MOVE 2 TO LK-STATUS-CODE
+                 ELSE
+                   MOVE ZERO TO LK-STATUS-CODE
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
