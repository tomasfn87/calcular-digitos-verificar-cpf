@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VerificarCPFTela.
+      *
+      *      Modo interativo para os balconistas de agência: apresenta
+      *    uma tela, recebe um CPF ou CNPJ por vez, mostra na hora se é
+      *    válido ou inválido e mantém um total de quantos documentos
+      *    foram conferidos e quantos falharam na sessão em curso, sem
+      *    precisar reiniciar o programa a cada verificação. O cálculo
+      *    em si é o mesmo usado por VerificarCPF, feito pela sub-rotina
+      *    CPFCHECK.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-AUDITORIA ASSIGN TO "CPFAUD"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-STATUS-AUDITORIA.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-AUDITORIA.
+           01 REG-AUDITORIA.
+             05 AUD-DOCUMENTO  PIC X(18).
+             05 FILLER         PIC X.
+             05 AUD-TIPO       PIC X(4).
+             05 FILLER         PIC X.
+             05 AUD-RESULTADO  PIC X(10).
+             05 FILLER         PIC X.
+             05 AUD-DATA-HORA  PIC X(21).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *      Documento digitado pelo operador.
+           01 WS-DOCUMENTO   PIC X(18) VALUE SPACES.
+      *
+      *      Código de retorno da validação, preenchido por CPFCHECK.
+           01 WS-STATUS-CODE PIC 9 VALUE ZERO.
+      *
+      *      Tipo de documento identificado por CPFCHECK: "CPF " ou
+      *    "CNPJ".
+           01 WS-TIPO-DOC    PIC X(4) VALUE SPACES.
+      *
+      *      Mensagem de resultado exibida na tela após a conferência.
+           01 WS-MENSAGEM    PIC X(60) VALUE SPACES.
+      *
+      *      Totais da sessão corrente: quantos documentos já foram
+      *    conferidos e quantos deles deram inválido/malformado.
+           01 WS-TOTAL-CONFERIDOS PIC 9(5) VALUE ZERO.
+           01 WS-TOTAL-FALHAS     PIC 9(5) VALUE ZERO.
+      *
+      *      Edições dos totais para exibição na tela.
+           01 WS-TOTAL-CONFERIDOS-ED PIC ZZZZ9.
+           01 WS-TOTAL-FALHAS-ED     PIC ZZZZ9.
+      *
+      *      Resposta do operador à pergunta "Continuar (S/N)?".
+           01 WS-CONTINUA    PIC X VALUE "S".
+             88 WS-CONTINUA-SIM VALUE "S" "s".
+             88 WS-CONTINUA-NAO VALUE "N" "n".
+      *
+      *      Status do arquivo de auditoria ("00" = OK, "35" = arquivo
+      *    ainda não existe, i.e. esta é a primeira gravação).
+           01 WS-STATUS-AUDITORIA PIC X(2) VALUE SPACES.
+      *
+       SCREEN SECTION.
+      *
+       01 TELA-PRINCIPAL.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1
+             VALUE "VERIFICACAO DE CPF/CNPJ - ATENDIMENTO".
+           05 LINE 3 COLUMN 1
+             VALUE "Documento (CPF ou CNPJ, com ou sem pontuacao):".
+           05 SCR-DOCUMENTO LINE 3 COLUMN 49 PIC X(18)
+             TO WS-DOCUMENTO USING WS-DOCUMENTO.
+           05 LINE 5 COLUMN 1 PIC X(60) FROM WS-MENSAGEM.
+           05 LINE 7 COLUMN 1 VALUE "Conferidos nesta sessao: ".
+           05 LINE 7 COLUMN 26 PIC ZZZZ9 FROM WS-TOTAL-CONFERIDOS-ED.
+           05 LINE 8 COLUMN 1 VALUE "Falhas nesta sessao....: ".
+           05 LINE 8 COLUMN 26 PIC ZZZZ9 FROM WS-TOTAL-FALHAS-ED.
+           05 LINE 10 COLUMN 1
+             VALUE "Continuar verificando outro documento (S/N)?".
+           05 SCR-CONTINUA LINE 10 COLUMN 47 PIC X
+             TO WS-CONTINUA USING WS-CONTINUA.
+      *
+       PROCEDURE DIVISION.
+       0000-INICIO.
+           PERFORM UNTIL WS-CONTINUA-NAO
+             PERFORM 0100-CONFERIR-UM-DOCUMENTO
+           END-PERFORM.
+           DISPLAY "Fim do atendimento. Total conferido: "
+             WS-TOTAL-CONFERIDOS " Falhas: " WS-TOTAL-FALHAS.
+           STOP RUN.
+      *
+      *      Recebe um documento na tela, chama CPFCHECK, atualiza os
+      *    totais da sessão e grava a linha correspondente no arquivo de
+      *    auditoria, do mesmo jeito que VerificarCPF faz para uma
+      *    execução avulsa.
+       0100-CONFERIR-UM-DOCUMENTO.
+           MOVE SPACES TO WS-DOCUMENTO.
+           MOVE SPACES TO WS-MENSAGEM.
+           MOVE "S" TO WS-CONTINUA.
+           MOVE WS-TOTAL-CONFERIDOS TO WS-TOTAL-CONFERIDOS-ED.
+           MOVE WS-TOTAL-FALHAS TO WS-TOTAL-FALHAS-ED.
+      *      Só o campo do documento é aceito aqui - o prompt
+      *    "Continuar (S/N)?" só é perguntado depois que o resultado da
+      *    conferência aparece na tela, mais abaixo. Um Enter em branco
+      *    não conta como conferência, mas ainda assim precisa levar ao
+      *    prompt de continuar - do contrário o operador fica preso na
+      *    tela sem nenhuma forma de encerrar a sessão.
+           DISPLAY TELA-PRINCIPAL.
+           ACCEPT SCR-DOCUMENTO.
+           IF WS-DOCUMENTO EQUALS SPACES
+             DISPLAY TELA-PRINCIPAL
+             ACCEPT SCR-CONTINUA
+           ELSE
+             CALL "CPFCHECK" USING WS-DOCUMENTO WS-STATUS-CODE
+               WS-TIPO-DOC
+             ADD 1 TO WS-TOTAL-CONFERIDOS
+             PERFORM 0200-MONTAR-MENSAGEM
+             PERFORM 0300-GRAVAR-AUDITORIA
+             MOVE WS-TOTAL-CONFERIDOS TO WS-TOTAL-CONFERIDOS-ED
+             MOVE WS-TOTAL-FALHAS TO WS-TOTAL-FALHAS-ED
+             DISPLAY TELA-PRINCIPAL
+             ACCEPT SCR-CONTINUA
+           END-IF.
+      *
+      *      Traduz o código de retorno de CPFCHECK na mesma linguagem
+      *    usada por VerificarCPF e atualiza o total de falhas.
+       0200-MONTAR-MENSAGEM.
+           EVALUATE WS-STATUS-CODE
+             WHEN 8
+               MOVE "ERRO: o documento informado nao contem numeros."
+                 TO WS-MENSAGEM
+               ADD 1 TO WS-TOTAL-FALHAS
+             WHEN 4
+               IF WS-TIPO-DOC EQUALS "CNPJ"
+                 MOVE "CNPJ INVALIDO: numero com digitos repetidos."
+                   TO WS-MENSAGEM
+               ELSE
+                 MOVE "CPF INVALIDO: numero com digitos repetidos."
+                   TO WS-MENSAGEM
+               END-IF
+               ADD 1 TO WS-TOTAL-FALHAS
+             WHEN 0
+               IF WS-TIPO-DOC EQUALS "CNPJ"
+                 MOVE "CNPJ VALIDO." TO WS-MENSAGEM
+               ELSE
+                 MOVE "CPF VALIDO." TO WS-MENSAGEM
+               END-IF
+             WHEN OTHER
+               IF WS-TIPO-DOC EQUALS "CNPJ"
+                 MOVE "CNPJ INVALIDO: digito(s) nao confere(m)."
+                   TO WS-MENSAGEM
+               ELSE
+                 MOVE "CPF INVALIDO: digito(s) nao confere(m)."
+                   TO WS-MENSAGEM
+               END-IF
+               ADD 1 TO WS-TOTAL-FALHAS
+           END-EVALUATE.
+      *
+      *      Acrescenta uma linha ao arquivo de auditoria, igual ao que
+      *    VerificarCPF grava para uma execução avulsa por linha de
+      *    comando.
+       0300-GRAVAR-AUDITORIA.
+           INSPECT WS-DOCUMENTO REPLACING ALL LOW-VALUE BY SPACE.
+           MOVE SPACES TO REG-AUDITORIA.
+           MOVE WS-DOCUMENTO TO AUD-DOCUMENTO.
+      *      Documento malformado (status 8): CPFCHECK nunca chega a
+      *    identificar o tipo, então não há como saber se seria CPF ou
+      *    CNPJ - gravar "N/A " em vez de assumir CPF por omissão.
+           IF WS-TIPO-DOC EQUALS SPACES
+             MOVE "N/A " TO AUD-TIPO
+           ELSE
+             MOVE WS-TIPO-DOC TO AUD-TIPO
+           END-IF.
+           EVALUATE WS-STATUS-CODE
+             WHEN 8
+               MOVE "MALFORMADO" TO AUD-RESULTADO
+             WHEN 0
+               MOVE "VALIDO" TO AUD-RESULTADO
+             WHEN OTHER
+               MOVE "INVALIDO" TO AUD-RESULTADO
+           END-EVALUATE.
+           MOVE FUNCTION CURRENT-DATE TO AUD-DATA-HORA.
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF WS-STATUS-AUDITORIA NOT EQUAL TO "00"
+             OPEN OUTPUT ARQ-AUDITORIA
+           END-IF.
+           WRITE REG-AUDITORIA.
+           CLOSE ARQ-AUDITORIA.
